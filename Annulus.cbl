@@ -17,14 +17,100 @@
 
            SELECT TEMP-FILE
                ASSIGN TO
+               *> Indexed on TEMP-KEY (X then Y) so APPLY-ANNULUS and
+               *> REPROCESS-SELECTED-COORDINATES can read a pixel back
+               *> by coordinate instead of a second full sequential
+               *> pass over every record.
                "C:/Users/danie/Desktop/imgbol/temp_coords.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEMP-KEY
+               FILE STATUS IS WS-TEMP-STATUS.
+
+           SELECT RECHECK-FILE
+               ASSIGN TO
+               *> Optional list of X,Y pairs to spot-check after the
+               *> main run - see REPROCESS-SELECTED-COORDINATES. Absent
+               *> by default; nothing happens if it isn't there.
+               "C:\Users\danie\Desktop\imgbol\annulus_recheck.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHECK-STATUS.
+
+           SELECT PGM-FILE
+               ASSIGN TO
+               *> Viewable PGM (portable graymap) preview of
+               *> OUTPUT-FILE, sized to the max X/Y seen in
+               *> COORDINATE-FILE - see WRITE-PGM-IMAGE.
+               "C:\Users\danie\Desktop\imgbol\new_coords.pgm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PGM-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO
+               *> Persistent run audit log, appended to (never
+               *> overwritten) by WRITE-AUDIT-LOG - one line per run.
+               "C:\Users\danie\Desktop\imgbol\annulus_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO
+               *> PARM file for unattended batch runs - see
+               *> RADIUS-INITIALIZATION. Header line:
+               *> MODE,CENTER-X,CENTER-Y,RING-COUNT, followed by
+               *> RING-COUNT lines of RING-NUM,DIA-SMALL,DIA-LARGE (one
+               *> ring per line, so a single run can mask several
+               *> concentric annuli). MODE is "A" to auto-detect the
+               *> center from the brightest pixel (CENTER-X/CENTER-Y
+               *> are then ignored - see HIGHEST-VALUE-FINDER) or "C"
+               *> to use CENTER-X/CENTER-Y as supplied (see
+               *> CENTER-POINT-INPUT). Formerly two separate programs,
+               *> Annulus and Annulus-Custom - see request 007.
+               "C:\Users\danie\Desktop\imgbol\annulus_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO
+               *> Malformed COORDINATE-FILE records land here instead
+               *> of silently corrupting MAX-PIXEL/MAX-X/MAX-Y.
+               "C:\Users\danie\Desktop\imgbol\rejected_coords.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT SUMMARY-FILE
+               ASSIGN TO
+               *> Run summary written alongside OUTPUT-FILE - see
+               *> SUMMARY-REPORT.
+               "C:\Users\danie\Desktop\imgbol\run_summary.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO
+               *> Checkpoint record for CONVERSION-PROCEDURE - see
+               *> CHECKPOINT-RESTART-INIT/WRITE-CHECKPOINT. Holds the
+               *> last COORDINATE-FILE record number fully processed,
+               *> so an abended run can resume instead of starting
+               *> the whole conversion over.
+               "C:\Users\danie\Desktop\imgbol\annulus_restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  COORDINATE-FILE.
        01  COORD-RAW-LINE      PIC X(50).
 
+       FD  CONTROL-FILE.
+       01  CONTROL-RAW-LINE    PIC X(30).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJECT-RECNO      PIC 9(8).
+           05 REJECT-SPACE      PIC X VALUE SPACE.
+           05 REJECT-RAW-LINE   PIC X(50).
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
            05 OUT-X            PIC 9(4).
@@ -32,18 +118,68 @@
            05 OUT-Y            PIC 9(4).
            05 OUT-SPACE-2      PIC X.
            05 OUT-PIXEL        PIC 9(4). *> When 0000, the pixel is blank.
+           05 OUT-SPACE-3      PIC X.
+           05 OUT-RING         PIC 9(2). *> 00 = not inside any ring.
 
        FD  TEMP-FILE.
-       01  TEMP-RECORD         PIC X(14).
+       01  TEMP-RECORD.
+           05 TEMP-KEY.
+               10 TEMP-X        PIC 9(4).
+               10 TEMP-Y        PIC 9(4).
+           05 TEMP-PIXEL        PIC 9(4).
+           05 TEMP-RING         PIC 9(2).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE        PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RESTART-RECNO        PIC 9(8).
+           05 RESTART-MAX-X        PIC 9(4).
+           05 RESTART-MAX-Y        PIC 9(4).
+           05 RESTART-MAX-PIXEL    PIC 9(4).
+           05 RESTART-MIN-X-EXT    PIC 9(4).
+           05 RESTART-MIN-Y-EXT    PIC 9(4).
+           05 RESTART-MAX-X-EXT    PIC 9(4).
+           05 RESTART-MAX-Y-EXT    PIC 9(4).
+
+       FD  RECHECK-FILE.
+       01  RECHECK-RAW-LINE    PIC X(10).
+
+       FD  PGM-FILE.
+       01  PGM-LINE            PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE          PIC X(600).
        WORKING-STORAGE SECTION.
 
       *Equation Variables
        01  DIAMETER-RECEIVE-SMALL      PIC 9(4).
        01  DIAMETER-RECEIVE-LARGE      PIC 9(4).
 
+      *MODE-FLAG and CTL-CENTER-X/Y read from the control file header -
+      *"A" auto-detects the center (HIGHEST-VALUE-FINDER), "C" uses the
+      *supplied center point (CENTER-POINT-INPUT). See request 007.
+       01  MODE-FLAG                   PIC X.
+       01  CTL-CENTER-X                PIC 9(4).
+       01  CTL-CENTER-Y                PIC 9(4).
+
        01  RADIUS-SQ-1                 PIC 9(10).
        01  RADIUS-SQ-2                 PIC 9(10).
 
+      *Ring definitions read from the control file - one entry per
+      *concentric annulus, checked in a single APPLY-ANNULUS pass.
+       01  RING-COUNT-WS               PIC 9(2) VALUE 0.
+       01  RING-TABLE.
+           05 RING-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON RING-COUNT-WS
+                  INDEXED BY RING-IDX.
+              10 RING-NUMBER           PIC 9(2).
+              10 RING-RADIUS-SQ-1      PIC 9(10).
+              10 RING-RADIUS-SQ-2      PIC 9(10).
+              10 RING-DIA-SMALL        PIC 9(4).
+              10 RING-DIA-LARGE        PIC 9(4).
+
        01  WS-COORDS.
            05 PIXEL-X                     PIC 9(4).
            05 PIXEL-Y                     PIC 9(4).
@@ -79,44 +215,255 @@
       *File control variable.
        01  END-OF-FILE         PIC X VALUE "N".
 
+      *Coordinate record validation (reject-file handling).
+       01  RECORD-COUNTER      PIC 9(8) VALUE 0.
+       01  UNSTRING-FIELD-COUNT PIC 9(4) VALUE 0.
+       01  WS-UNSTRING-OVERFLOW PIC X VALUE "N".
+
+      *Run summary - kept/zeroed pixel counts and a brightness
+      *histogram, written alongside OUTPUT-FILE by SUMMARY-REPORT.
+       01  WS-ORIG-PIXEL       PIC 9(4) VALUE 0.
+       01  PIXELS-ZEROED       PIC 9(8) VALUE 0.
+       01  PIXELS-KEPT         PIC 9(8) VALUE 0.
+       01  HISTOGRAM-TABLE.
+           05 HISTOGRAM-BUCKET OCCURS 10 TIMES
+                  INDEXED BY HIST-IDX
+                  PIC 9(8) VALUE 0.
+       01  HIST-BUCKET-NUM     PIC 9(4) VALUE 0.
+
+      *Checkpoint/restart for CONVERSION-PROCEDURE on large coordinate
+      *files - see CHECKPOINT-RESTART-INIT/WRITE-CHECKPOINT.
+       01  WS-RESTART-STATUS    PIC XX.
+       01  LAST-CHECKPOINT-RECORD PIC 9(8) VALUE 0.
+       01  CHECKPOINT-INTERVAL  PIC 9(8) VALUE 1000.
+
+      *CONTROL-FILE status - see RADIUS-INITIALIZATION. Catches a
+      *missing control file cleanly instead of an uncontrolled abort.
+       01  WS-CONTROL-STATUS    PIC XX.
+
+      *REJECT-FILE/SUMMARY-FILE/PGM-FILE statuses - same "catch a bad
+      *OPEN cleanly instead of an uncontrolled abend" pattern as
+      *WS-CONTROL-STATUS above, for the other OPEN OUTPUTs an
+      *unwritable/missing output directory would otherwise abend on.
+       01  WS-REJECT-STATUS     PIC XX.
+       01  WS-SUMMARY-STATUS    PIC XX.
+       01  WS-PGM-STATUS        PIC XX.
+
+      *Indexed TEMP-FILE status and the optional spot-check list - see
+      *REPROCESS-SELECTED-COORDINATES.
+       01  WS-TEMP-STATUS       PIC XX.
+       01  WS-RECHECK-STATUS    PIC XX.
+
+      *Set by CHECKPOINT-RESTART-INIT when this run is resuming past a
+      *checkpoint - WRITE-COORDINATES-TO-FILE uses it to tell a
+      *checkpoint-replay TEMP-FILE key collision (expected, since the
+      *checkpoint granularity is coarser than one record) from a
+      *genuine duplicate coordinate. See request 004/005 review note.
+       01  WS-RESUMING          PIC X VALUE "N".
+       01  RECHECK-FIELD-COUNT  PIC 9(4) VALUE 0.
+
+      *Viewable PGM preview image sized to the max X/Y extents seen in
+      *COORDINATE-FILE - see WRITE-PGM-IMAGE. Grid is capped at
+      *PGM-DIM-CAP per side so WORKING-STORAGE stays bounded; a run
+      *whose coordinates exceed the cap gets a cropped preview and a
+      *warning (new_coords.dat itself is never truncated).
+       01  WS-MAX-X-EXTENT      PIC 9(4) VALUE 0.
+       01  WS-MAX-Y-EXTENT      PIC 9(4) VALUE 0.
+       01  WS-MIN-X-EXTENT      PIC 9(4) VALUE 9999.
+       01  WS-MIN-Y-EXTENT      PIC 9(4) VALUE 9999.
+       01  PGM-DIM-CAP          PIC 9(4) VALUE 1000.
+       01  PGM-WIDTH            PIC 9(4) VALUE 0.
+       01  PGM-HEIGHT           PIC 9(4) VALUE 0.
+       01  PGM-VALUE-DISP       PIC ZZZ9.
+      *Wider than OUT-Y/OUT-X (PIC 9(4)) so OUT-Y = 9999 + 1 computes
+      *10000 instead of truncating back into the valid 0-999 range
+      *and aliasing onto a real low index in PGM-GRID.
+       01  PGM-ROW-IDX-NUM      PIC 9(5).
+       01  PGM-COL-IDX-NUM      PIC 9(5).
+       01  PGM-GRID.
+           05 PGM-ROW OCCURS 1000 TIMES INDEXED BY PGM-ROW-IDX.
+              10 PGM-CELL OCCURS 1000 TIMES
+                     INDEXED BY PGM-COL-IDX
+                     PIC 9(4) COMP.
+
+      *Persistent run audit log - see WRITE-AUDIT-LOG. Appended to on
+      *every run, recording timestamp, input file, ring diameters,
+      *resolved center, and the final OUTPUT-FILE record count.
+       01  WS-AUDIT-STATUS      PIC XX.
+       01  AUDIT-TIMESTAMP      PIC X(21).
+       01  AUDIT-PTR            PIC 9(4).
+       01  OUTPUT-RECORD-COUNT  PIC 9(8) VALUE 0.
+       01  COORDINATE-FILE-NAME PIC X(60) VALUE
+           "C:\Users\danie\Desktop\imgbol\image_coordinates.dat".
+
+      *Bounds-check before APPLY-ANNULUS - see BOUNDS-CHECK. Finds the
+      *squared distance from the resolved center to the nearest and
+      *farthest corner of the real coordinate bounding box, so a ring
+      *that can't possibly touch any coordinate in the file is caught
+      *up front instead of silently producing a blank or full mask.
+       01  BC-DX-NEAR           PIC S9(4).
+       01  BC-DX-FAR            PIC S9(4).
+       01  BC-DY-NEAR           PIC S9(4).
+       01  BC-DY-FAR            PIC S9(4).
+       01  BC-NEAREST-SQ        PIC 9(10).
+       01  BC-FARTHEST-SQ       PIC 9(10).
+
       *This converts the comma delimited file into a space DELIMITED
       *file
        PROCEDURE DIVISION.
        PROGRAM-INIT.
            OPEN INPUT COORDINATE-FILE.
-           OPEN OUTPUT TEMP-FILE.      *> This is a 3 phase file manager
-                                       *> because I-O operations are limited
-                                       *> with line sequential files.
-                                       *> All the data editing is done through
-                                       *> writing data from one file to another.
+
            PERFORM RADIUS-INITIALIZATION.
-           PERFORM RADIUS-CALCULATION.
+           IF MODE-FLAG = "C"
+               PERFORM CENTER-POINT-INPUT
+           END-IF.
+           PERFORM CHECKPOINT-RESTART-INIT.
+
+      *A resumed run must not truncate the TEMP-FILE/REJECT-FILE
+      *records a prior run already wrote for the records up to
+      *LAST-CHECKPOINT-RECORD - CONVERSION-PROCEDURE skips re-writing
+      *those records below, so OPEN OUTPUT here would just lose them.
+           IF LAST-CHECKPOINT-RECORD > 0
+               OPEN I-O TEMP-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT TEMP-FILE *> This is a 3 phase file manager
+                                     *> because I-O operations are limited
+                                     *> with line sequential files.
+                                     *> All the data editing is done through
+                                     *> writing data from one file to another.
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "ANNULUS-E-NOREJECT: could not open "
+                   "rejected_coords.dat, status=" WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            PERFORM CONVERSION-PROCEDURE.
-           PERFORM HIGHEST-VALUE-FINDER.
+           IF MODE-FLAG = "A"
+               PERFORM HIGHEST-VALUE-FINDER
+           END-IF.
 
            CLOSE COORDINATE-FILE.
+           CLOSE REJECT-FILE.
 
            CLOSE TEMP-FILE.
+           PERFORM BOUNDS-CHECK.
            PERFORM APPLY-ANNULUS.
+           PERFORM SUMMARY-REPORT.
+           PERFORM WRITE-PGM-IMAGE.
+           PERFORM REPROCESS-SELECTED-COORDINATES.
+           PERFORM WRITE-AUDIT-LOG.
 
            CLOSE OUTPUT-FILE.
            CLOSE TEMP-FILE.
            STOP RUN.
 
+      *Unattended batch runs read their mode, center point, and ring
+      *definitions from the PARM/control file instead of blocking on
+      *an operator ACCEPT. Header record:
+      *MODE,CENTER-X,CENTER-Y,RING-COUNT (e.g. "A,0000,0000,03"),
+      *followed by RING-COUNT lines of RING-NUM,DIA-SMALL,DIA-LARGE -
+      *one ring per line, so several concentric annuli can be masked
+      *in a single pass. CENTER-X/CENTER-Y are ignored when MODE = A.
        RADIUS-INITIALIZATION.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "ANNULUS-E-NOCONTROL: control file is missing "
+                   "or could not be opened, status="
+                   WS-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
-           DISPLAY "Please enter the diameter for the inner and outer"
-           " circles of the annulus."
-           DISPLAY "Inner Circle:".
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "ANNULUS-E-NOCONTROL: control file is empty"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+
+           UNSTRING CONTROL-RAW-LINE DELIMITED BY ","
+               INTO MODE-FLAG
+                    CTL-CENTER-X
+                    CTL-CENTER-Y
+                    RING-COUNT-WS
+           END-UNSTRING.
+
+           IF MODE-FLAG NOT = "A" AND MODE-FLAG NOT = "C"
+               DISPLAY "ANNULUS-E-BADMODE: MODE must be A "
+                   "(auto-detect center) or C (custom center), got "
+                   MODE-FLAG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
-           ACCEPT DIAMETER-RECEIVE-SMALL.
-           DISPLAY "Outer Circle:".
-           ACCEPT DIAMETER-RECEIVE-LARGE.
-           DISPLAY DIAMETER-RECEIVE-SMALL " " DIAMETER-RECEIVE-LARGE.
+           IF RING-COUNT-WS < 1 OR RING-COUNT-WS > 20
+               DISPLAY "ANNULUS-E-BADRINGCNT: RING-COUNT must be "
+                   "1 thru 20, got " RING-COUNT-WS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING RING-IDX FROM 1 BY 1
+                   UNTIL RING-IDX > RING-COUNT-WS
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "ANNULUS-E-SHORTCONTROL: expected "
+                           RING-COUNT-WS " ring lines"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+
+               UNSTRING CONTROL-RAW-LINE DELIMITED BY ","
+                   INTO RING-NUMBER (RING-IDX)
+                        DIAMETER-RECEIVE-SMALL
+                        DIAMETER-RECEIVE-LARGE
+               END-UNSTRING
+
+      *Ring number 0 is reserved - ANNULUS-CHECK-3 uses OUT-RING = 0 as
+      *the sentinel for "matched no ring", so a ring actually numbered
+      *0 would be indistinguishable from a non-match.
+               IF RING-NUMBER (RING-IDX) = 0
+                   DISPLAY "ANNULUS-E-BADRINGNUM: ring number 0 is "
+                       "reserved for 'no ring matched' and cannot be "
+                       "used as a ring number"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               IF DIAMETER-RECEIVE-LARGE <= DIAMETER-RECEIVE-SMALL
+                   DISPLAY "ANNULUS-E-BADRING: ring "
+                       RING-NUMBER (RING-IDX)
+                       " outer diameter " DIAMETER-RECEIVE-LARGE
+                       " must exceed inner diameter "
+                       DIAMETER-RECEIVE-SMALL
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE DIAMETER-RECEIVE-SMALL TO RING-DIA-SMALL (RING-IDX)
+               MOVE DIAMETER-RECEIVE-LARGE TO RING-DIA-LARGE (RING-IDX)
+
+               PERFORM RADIUS-CALCULATION
+
+               MOVE RADIUS-SQ-1 TO RING-RADIUS-SQ-1 (RING-IDX)
+               MOVE RADIUS-SQ-2 TO RING-RADIUS-SQ-2 (RING-IDX)
+
+               DISPLAY "Ring " RING-NUMBER (RING-IDX)
+                   " inner radius squared: " RADIUS-SQ-1
+                   " outer radius squared: " RADIUS-SQ-2
+           END-PERFORM.
+
+           CLOSE CONTROL-FILE.
 
 
        RADIUS-CALCULATION.
-      * Calculate Radii Squares
+      * Calculate Radii Squares for the ring currently being loaded
            COMPUTE DIAMETER-RECEIVE-SMALL ROUNDED
                  = DIAMETER-RECEIVE-SMALL / 2.
 
@@ -128,8 +475,48 @@
 
            COMPUTE RADIUS-SQ-2
                  = DIAMETER-RECEIVE-LARGE * DIAMETER-RECEIVE-LARGE.
-           DISPLAY "Inner radius squared: " RADIUS-SQ-1.
-           DISPLAY "Outer radius squared: " RADIUS-SQ-2.
+
+      *MODE = C: the center point is supplied by the control file read
+      *in RADIUS-INITIALIZATION - no operator ACCEPT or brightest-pixel
+      *search needed.
+       CENTER-POINT-INPUT.
+           MOVE CTL-CENTER-X TO MAX-X.
+           MOVE CTL-CENTER-Y TO MAX-Y.
+           DISPLAY "Center set to X: " MAX-X " Y: " MAX-Y.
+
+      *Reads the last completed checkpoint (if any) so a rerun after
+      *an abend skips straight past records already processed instead
+      *of reconverting the whole coordinate file from scratch.
+       CHECKPOINT-RESTART-INIT.
+           MOVE 0 TO LAST-CHECKPOINT-RECORD.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RESTART-RECNO TO LAST-CHECKPOINT-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *Restore the champion pixel and coordinate extents a prior run
+      *had reached as of the checkpoint - CONVERSION-PROCEDURE will
+      *not recompute them for the records it skips below, so without
+      *this restore BOUNDS-CHECK and WRITE-PGM-IMAGE would run against
+      *a fresh run's zeroed/sentinel values instead of the real ones.
+           IF LAST-CHECKPOINT-RECORD > 0
+               IF MODE-FLAG = "A"
+                   MOVE RESTART-MAX-X     TO MAX-X
+                   MOVE RESTART-MAX-Y     TO MAX-Y
+                   MOVE RESTART-MAX-PIXEL TO MAX-PIXEL
+               END-IF
+               MOVE RESTART-MIN-X-EXT TO WS-MIN-X-EXTENT
+               MOVE RESTART-MIN-Y-EXT TO WS-MIN-Y-EXTENT
+               MOVE RESTART-MAX-X-EXT TO WS-MAX-X-EXTENT
+               MOVE RESTART-MAX-Y-EXT TO WS-MAX-Y-EXTENT
+               MOVE "Y" TO WS-RESUMING
+               DISPLAY "ANNULUS-I-RESUME: resuming after record "
+                   LAST-CHECKPOINT-RECORD
+           END-IF.
 
        CONVERSION-PROCEDURE.
 
@@ -138,34 +525,127 @@
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       PERFORM WRITE-COORDINATES-TO-FILE
+                       ADD 1 TO RECORD-COUNTER
+                       IF RECORD-COUNTER > LAST-CHECKPOINT-RECORD
+                           PERFORM WRITE-COORDINATES-TO-FILE
+                       END-IF
+                       IF FUNCTION MOD(RECORD-COUNTER
+                               CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
 
-
-
+           PERFORM FINALIZE-CHECKPOINT.
+
+      *Persists the record number just reached so the next run can
+      *skip forward to it instead of starting over.
+       WRITE-CHECKPOINT.
+           MOVE RECORD-COUNTER  TO RESTART-RECNO.
+           MOVE MAX-X           TO RESTART-MAX-X.
+           MOVE MAX-Y           TO RESTART-MAX-Y.
+           MOVE MAX-PIXEL       TO RESTART-MAX-PIXEL.
+           MOVE WS-MIN-X-EXTENT TO RESTART-MIN-X-EXT.
+           MOVE WS-MIN-Y-EXTENT TO RESTART-MIN-Y-EXT.
+           MOVE WS-MAX-X-EXTENT TO RESTART-MAX-X-EXT.
+           MOVE WS-MAX-Y-EXTENT TO RESTART-MAX-Y-EXT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      *The conversion finished cleanly - clear the checkpoint so the
+      *next run starts a fresh file instead of skipping records.
+       FINALIZE-CHECKPOINT.
+           MOVE 0 TO RESTART-RECNO RESTART-MAX-X RESTART-MAX-Y
+               RESTART-MAX-PIXEL RESTART-MIN-X-EXT RESTART-MIN-Y-EXT
+               RESTART-MAX-X-EXT RESTART-MAX-Y-EXT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      *Validates the UNSTRING result before trusting it - a bad export
+      *line used to silently corrupt MAX-PIXEL/MAX-X/MAX-Y or write
+      *garbage to TEMP-RECORD.
        WRITE-COORDINATES-TO-FILE.
+           MOVE 0 TO UNSTRING-FIELD-COUNT.
+           MOVE "N" TO WS-UNSTRING-OVERFLOW.
+           MOVE 0 TO PIXEL-X PIXEL-Y PIXEL-B.
+
            UNSTRING COORD-RAW-LINE
                    DELIMITED BY ","
                    INTO PIXEL-X
                         PIXEL-Y
                         PIXEL-B
+               TALLYING IN UNSTRING-FIELD-COUNT
+               ON OVERFLOW
+                   MOVE "Y" TO WS-UNSTRING-OVERFLOW
            END-UNSTRING
+
+           IF UNSTRING-FIELD-COUNT NOT = 3
+               OR WS-UNSTRING-OVERFLOW = "Y"
+               OR PIXEL-X IS NOT NUMERIC
+               OR PIXEL-Y IS NOT NUMERIC
+               OR PIXEL-B IS NOT NUMERIC
+               PERFORM REJECT-COORDINATE-RECORD
+           ELSE
+               IF MODE-FLAG = "A"
       *Note: You assigned zero to MAX-PIXEL from the gate, therefore
       *    The first PIXEL-BRIGHTNESS is always going to initialize this.
-           IF PIXEL-B > MAX-PIXEL THEN
-                    MOVE PIXEL-B             TO MAX-PIXEL
-                    MOVE PIXEL-X             TO MAX-X
-                    MOVE PIXEL-Y             TO MAX-Y
-           END-IF
-
-           MOVE PIXEL-X                      TO OUT-X
-           MOVE SPACE                        TO OUT-SPACE-1
-           MOVE PIXEL-Y                      TO OUT-Y
-           MOVE SPACE                        TO OUT-SPACE-2
-           MOVE PIXEL-B                      TO OUT-PIXEL
+                   IF PIXEL-B > MAX-PIXEL THEN
+                            MOVE PIXEL-B             TO MAX-PIXEL
+                            MOVE PIXEL-X             TO MAX-X
+                            MOVE PIXEL-Y             TO MAX-Y
+                   END-IF
+               END-IF
+
+               IF PIXEL-X > WS-MAX-X-EXTENT
+                   MOVE PIXEL-X TO WS-MAX-X-EXTENT
+               END-IF
+               IF PIXEL-Y > WS-MAX-Y-EXTENT
+                   MOVE PIXEL-Y TO WS-MAX-Y-EXTENT
+               END-IF
+               IF PIXEL-X < WS-MIN-X-EXTENT
+                   MOVE PIXEL-X TO WS-MIN-X-EXTENT
+               END-IF
+               IF PIXEL-Y < WS-MIN-Y-EXTENT
+                   MOVE PIXEL-Y TO WS-MIN-Y-EXTENT
+               END-IF
+
+               MOVE PIXEL-X                      TO TEMP-X
+               MOVE PIXEL-Y                      TO TEMP-Y
+               MOVE PIXEL-B                      TO TEMP-PIXEL
+               MOVE 0                            TO TEMP-RING
+
+      *TEMP-FILE is uniquely keyed on TEMP-X/TEMP-Y (request 005) - a
+      *COORDINATE-FILE with two records at the same coordinate would
+      *otherwise fail this WRITE silently and vanish from every
+      *downstream file. Route the duplicate to REJECT-FILE instead -
+      *unless this run is resuming past a checkpoint, in which case a
+      *collision here is expected (the checkpoint granularity is
+      *coarser than one record, so a prior, interrupted run may have
+      *already written some records past LAST-CHECKPOINT-RECORD) and
+      *is a replay, not bad data - REWRITE it instead of rejecting it.
+               WRITE TEMP-RECORD
+                   INVALID KEY
+                       IF WS-RESUMING = "Y"
+                           REWRITE TEMP-RECORD
+                               INVALID KEY
+                                   PERFORM REJECT-COORDINATE-RECORD
+                           END-REWRITE
+                       ELSE
+                           PERFORM REJECT-COORDINATE-RECORD
+                       END-IF
+               END-WRITE
+           END-IF.
 
-           WRITE TEMP-RECORD FROM OUTPUT-RECORD.
+      *Logs the record number alongside the raw line so a broken
+      *export can be spotted before it wastes a whole run.
+       REJECT-COORDINATE-RECORD.
+           MOVE RECORD-COUNTER TO REJECT-RECNO.
+           MOVE COORD-RAW-LINE TO REJECT-RAW-LINE.
+           WRITE REJECT-RECORD.
+           DISPLAY "ANNULUS-W-BADCOORD: rejected record "
+               RECORD-COUNTER.
 
 
 
@@ -178,26 +658,102 @@
            DISPLAY "LOCATED AT X: " MAX-X " Y: " MAX-Y.
 
 
+      *Catches a ring that can't possibly touch any coordinate actually
+      *seen in COORDINATE-FILE - e.g. a center and diameters that put
+      *the whole annulus off the edge of the image - before
+      *APPLY-ANNULUS wastes a pass producing a blank or full mask.
+      *Finds the squared distance from the resolved center (MAX-X,
+      *MAX-Y) to the nearest and farthest corner of the real
+      *coordinate bounding box, then checks every ring's
+      *[inner-radius-sq, outer-radius-sq] against that range.
+       BOUNDS-CHECK.
+           IF MAX-X < WS-MIN-X-EXTENT
+               COMPUTE BC-DX-NEAR = WS-MIN-X-EXTENT - MAX-X
+           ELSE
+               IF MAX-X > WS-MAX-X-EXTENT
+                   COMPUTE BC-DX-NEAR = MAX-X - WS-MAX-X-EXTENT
+               ELSE
+                   MOVE 0 TO BC-DX-NEAR
+               END-IF
+           END-IF.
+
+           IF MAX-Y < WS-MIN-Y-EXTENT
+               COMPUTE BC-DY-NEAR = WS-MIN-Y-EXTENT - MAX-Y
+           ELSE
+               IF MAX-Y > WS-MAX-Y-EXTENT
+                   COMPUTE BC-DY-NEAR = MAX-Y - WS-MAX-Y-EXTENT
+               ELSE
+                   MOVE 0 TO BC-DY-NEAR
+               END-IF
+           END-IF.
+
+           COMPUTE BC-DX-FAR = FUNCTION MAX(
+               FUNCTION ABS(MAX-X - WS-MIN-X-EXTENT)
+               FUNCTION ABS(MAX-X - WS-MAX-X-EXTENT)).
+           COMPUTE BC-DY-FAR = FUNCTION MAX(
+               FUNCTION ABS(MAX-Y - WS-MIN-Y-EXTENT)
+               FUNCTION ABS(MAX-Y - WS-MAX-Y-EXTENT)).
+
+           COMPUTE BC-NEAREST-SQ =
+               (BC-DX-NEAR * BC-DX-NEAR) + (BC-DY-NEAR * BC-DY-NEAR).
+           COMPUTE BC-FARTHEST-SQ =
+               (BC-DX-FAR * BC-DX-FAR) + (BC-DY-FAR * BC-DY-FAR).
+
+           PERFORM VARYING RING-IDX FROM 1 BY 1
+                   UNTIL RING-IDX > RING-COUNT-WS
+               IF RING-RADIUS-SQ-2 (RING-IDX) < BC-NEAREST-SQ
+                   OR RING-RADIUS-SQ-1 (RING-IDX) > BC-FARTHEST-SQ
+                   DISPLAY "ANNULUS-E-NOOVERLAP: ring "
+                       RING-NUMBER (RING-IDX)
+                       " does not overlap the coordinate range seen "
+                       "in COORDINATE-FILE - the mask would be blank "
+                       "or full. Check the diameters and center."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
        APPLY-ANNULUS.
-      * Open TEMP as Input to read what you just wrote
-           OPEN INPUT TEMP-FILE.
+      * Open TEMP as I-O so the masked pixel/ring can be REWRITten
+      * back - REPROCESS-SELECTED-COORDINATES' keyed lookup needs the
+      * final values, not the pre-mask brightness and TEMP-RING's
+      * write-time placeholder of 0.
+           OPEN I-O TEMP-FILE.
            OPEN OUTPUT OUTPUT-FILE.
 
            MOVE "N" TO END-OF-FILE.
+           INITIALIZE PGM-GRID.
 
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ TEMP-FILE INTO OUTPUT-RECORD
+               READ TEMP-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
+                       MOVE TEMP-X     TO OUT-X
+                       MOVE TEMP-Y     TO OUT-Y
+                       MOVE TEMP-PIXEL TO OUT-PIXEL
+                       MOVE TEMP-RING  TO OUT-RING
+
                        PERFORM ANNULUS-CHECK
                        PERFORM ANNULUS-CHECK-2
                        PERFORM ANNULUS-CHECK-3
+                       PERFORM PGM-PLOT-PIXEL
+
+                       MOVE OUT-PIXEL TO TEMP-PIXEL
+                       MOVE OUT-RING  TO TEMP-RING
+                       REWRITE TEMP-RECORD
+                           INVALID KEY
+                               DISPLAY "ANNULUS-W-NOREWRITE: could "
+                                   "not rewrite TEMP-FILE record "
+                                   TEMP-X "," TEMP-Y
+                       END-REWRITE
 
                        *> This WRITE now goes to the final file
                        MOVE SPACE TO OUT-SPACE-1
                        MOVE SPACE TO OUT-SPACE-2
+                       MOVE SPACE TO OUT-SPACE-3
                        WRITE OUTPUT-RECORD
+                       ADD 1 TO OUTPUT-RECORD-COUNT
                END-READ
            END-PERFORM.
 
@@ -220,8 +776,246 @@
                         X-VAR-MINUS-X-SET-SQ
                            + Y-VAR-MINUS-Y-SET-SQ.
 
+      *Tests FINAL-VALUE against every ring loaded from the control
+      *file in this one pass and tags OUT-PIXEL with which ring it
+      *fell into. 00 (and a blanked OUT-PIXEL) means it matched none.
        ANNULUS-CHECK-3.
+           MOVE 0 TO OUT-RING.
+           MOVE OUT-PIXEL TO WS-ORIG-PIXEL.
+
+           PERFORM VARYING RING-IDX FROM 1 BY 1
+                   UNTIL RING-IDX > RING-COUNT-WS
+               IF FINAL-VALUE >= RING-RADIUS-SQ-1 (RING-IDX)
+                   AND FINAL-VALUE <= RING-RADIUS-SQ-2 (RING-IDX)
+                   MOVE RING-NUMBER (RING-IDX) TO OUT-RING
+                   MOVE RING-COUNT-WS TO RING-IDX
+               END-IF
+           END-PERFORM.
+
       * 0000 Will produce a blank pixel when rendered from the data file
-           IF FINAL-VALUE < RADIUS-SQ-1 OR FINAL-VALUE > RADIUS-SQ-2
+           IF OUT-RING = 0
                MOVE 0 TO OUT-PIXEL
+               ADD 1 TO PIXELS-ZEROED
+           ELSE
+               ADD 1 TO PIXELS-KEPT
+           END-IF.
+
+           COMPUTE HIST-BUCKET-NUM =
+               FUNCTION MIN((WS-ORIG-PIXEL / 100) + 1, 10).
+           SET HIST-IDX TO HIST-BUCKET-NUM.
+           ADD 1 TO HISTOGRAM-BUCKET (HIST-IDX).
+
+      *Plots the final OUT-PIXEL into PGM-GRID at (OUT-X, OUT-Y) for
+      *WRITE-PGM-IMAGE, skipping anything outside the PGM-DIM-CAP
+      *preview window (new_coords.dat already has the full-precision
+      *record - this is a viewer convenience, not the record of truth).
+       PGM-PLOT-PIXEL.
+           COMPUTE PGM-ROW-IDX-NUM = OUT-Y + 1.
+           COMPUTE PGM-COL-IDX-NUM = OUT-X + 1.
+           IF PGM-ROW-IDX-NUM <= PGM-DIM-CAP
+               AND PGM-COL-IDX-NUM <= PGM-DIM-CAP
+               SET PGM-ROW-IDX TO PGM-ROW-IDX-NUM
+               SET PGM-COL-IDX TO PGM-COL-IDX-NUM
+               MOVE OUT-PIXEL TO PGM-CELL (PGM-ROW-IDX, PGM-COL-IDX)
            END-IF.
+
+
+      *Writes a run summary alongside OUTPUT-FILE: total records read
+      *from COORDINATE-FILE, how many OUT-PIXEL values APPLY-ANNULUS
+      *zeroed out vs kept, and a brightness histogram - so a run's
+      *outcome can be sanity-checked without opening new_coords.dat.
+       SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "ANNULUS-E-NOSUMMARY: could not open "
+                   "run_summary.dat, status=" WS-SUMMARY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "Records read from COORDINATE-FILE: " DELIMITED SIZE
+                  RECORD-COUNTER DELIMITED SIZE
+                  INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "Pixels kept:   " DELIMITED SIZE
+                  PIXELS-KEPT DELIMITED SIZE
+                  INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "Pixels zeroed: " DELIMITED SIZE
+                  PIXELS-ZEROED DELIMITED SIZE
+                  INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "Brightness histogram (bucket width 100):"
+                  DELIMITED SIZE INTO SUMMARY-LINE
+           END-STRING.
+           WRITE SUMMARY-LINE.
+
+           PERFORM VARYING HIST-IDX FROM 1 BY 1 UNTIL HIST-IDX > 10
+               MOVE SPACES TO SUMMARY-LINE
+               COMPUTE HIST-BUCKET-NUM = (HIST-IDX - 1) * 100
+               STRING "  " DELIMITED SIZE
+                      HIST-BUCKET-NUM DELIMITED SIZE
+                      "-"  DELIMITED SIZE
+                      HISTOGRAM-BUCKET (HIST-IDX) DELIMITED SIZE
+                      INTO SUMMARY-LINE
+               END-STRING
+               WRITE SUMMARY-LINE
+           END-PERFORM.
+
+           CLOSE SUMMARY-FILE.
+
+      *Emits a viewable ASCII PGM (portable graymap) preview of
+      *OUTPUT-FILE alongside new_coords.dat, sized to the max X/Y
+      *extents seen in COORDINATE-FILE (capped at PGM-DIM-CAP per
+      *side - see PGM-PLOT-PIXEL).
+       WRITE-PGM-IMAGE.
+           COMPUTE PGM-WIDTH =
+               FUNCTION MIN(WS-MAX-X-EXTENT + 1, PGM-DIM-CAP).
+           COMPUTE PGM-HEIGHT =
+               FUNCTION MIN(WS-MAX-Y-EXTENT + 1, PGM-DIM-CAP).
+
+           IF WS-MAX-X-EXTENT + 1 > PGM-DIM-CAP
+               OR WS-MAX-Y-EXTENT + 1 > PGM-DIM-CAP
+               DISPLAY "ANNULUS-W-PGMCLIP: image extent exceeds "
+                   PGM-DIM-CAP " x " PGM-DIM-CAP
+                   " cap, new_coords.pgm is cropped"
+           END-IF.
+
+           OPEN OUTPUT PGM-FILE.
+           IF WS-PGM-STATUS NOT = "00"
+               DISPLAY "ANNULUS-E-NOPGM: could not open "
+                   "new_coords.pgm, status=" WS-PGM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE "P2" TO PGM-LINE.
+           WRITE PGM-LINE.
+
+           MOVE SPACES TO PGM-LINE.
+           STRING PGM-WIDTH DELIMITED SIZE
+                  " " DELIMITED SIZE
+                  PGM-HEIGHT DELIMITED SIZE
+                  INTO PGM-LINE
+           END-STRING.
+           WRITE PGM-LINE.
+
+      *Max representable brightness - PIXEL-B/TEMP-PIXEL/OUT-PIXEL top
+      *out at 999 (PIC 9(3)), not 9999; a too-high maxval here would
+      *make every preview render at a fraction of full brightness.
+           MOVE "999" TO PGM-LINE.
+           WRITE PGM-LINE.
+
+           PERFORM VARYING PGM-ROW-IDX FROM 1 BY 1
+                   UNTIL PGM-ROW-IDX > PGM-HEIGHT
+               PERFORM VARYING PGM-COL-IDX FROM 1 BY 1
+                       UNTIL PGM-COL-IDX > PGM-WIDTH
+                   MOVE PGM-CELL (PGM-ROW-IDX, PGM-COL-IDX)
+                       TO PGM-VALUE-DISP
+                   MOVE PGM-VALUE-DISP TO PGM-LINE
+                   WRITE PGM-LINE
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE PGM-FILE.
+
+      *Optional spot-check: if RECHECK-FILE is present, look up each
+      *X,Y pair it lists directly by TEMP-KEY instead of scanning
+      *TEMP-FILE sequentially - the indexed reorganization above is
+      *what makes this a single keyed READ. Silently does nothing if
+      *RECHECK-FILE was never supplied.
+       REPROCESS-SELECTED-COORDINATES.
+           MOVE "N" TO END-OF-FILE.
+           OPEN INPUT RECHECK-FILE.
+           IF WS-RECHECK-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE = "Y"
+                   READ RECHECK-FILE
+                       AT END
+                           MOVE "Y" TO END-OF-FILE
+                       NOT AT END
+                           MOVE 0 TO RECHECK-FIELD-COUNT
+                           UNSTRING RECHECK-RAW-LINE DELIMITED BY ","
+                               INTO TEMP-X TEMP-Y
+                               TALLYING IN RECHECK-FIELD-COUNT
+                           END-UNSTRING
+
+                           IF RECHECK-FIELD-COUNT = 2
+                               READ TEMP-FILE
+                                   KEY IS TEMP-KEY
+                                   INVALID KEY
+                                       DISPLAY "ANNULUS-I-RECHECK: "
+                                           TEMP-X "," TEMP-Y
+                                           " not present in TEMP-FILE"
+                                   NOT INVALID KEY
+                                       DISPLAY "ANNULUS-I-RECHECK: "
+                                           TEMP-X "," TEMP-Y
+                                           " pixel=" TEMP-PIXEL
+                                           " ring=" TEMP-RING
+                               END-READ
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RECHECK-FILE
+           END-IF.
+
+      *Appends one line to the persistent run audit log: timestamp,
+      *input file, mode, resolved center, every ring's diameters, and
+      *the final OUTPUT-FILE record count. OPEN EXTEND appends to an
+      *existing log; if the log doesn't exist yet this run creates it,
+      *same FILE STATUS fallback pattern as CHECKPOINT-RESTART-INIT.
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO AUDIT-LINE.
+           MOVE 1 TO AUDIT-PTR.
+           STRING AUDIT-TIMESTAMP         DELIMITED SIZE
+                  " MODE="                DELIMITED SIZE
+                  MODE-FLAG               DELIMITED SIZE
+                  " FILE="                DELIMITED SIZE
+                  COORDINATE-FILE-NAME    DELIMITED SIZE
+                  " CENTER-X="            DELIMITED SIZE
+                  MAX-X                   DELIMITED SIZE
+                  " CENTER-Y="            DELIMITED SIZE
+                  MAX-Y                   DELIMITED SIZE
+                  " RINGS="               DELIMITED SIZE
+                  RING-COUNT-WS           DELIMITED SIZE
+                  INTO AUDIT-LINE
+                  WITH POINTER AUDIT-PTR
+           END-STRING.
+
+           PERFORM VARYING RING-IDX FROM 1 BY 1
+                   UNTIL RING-IDX > RING-COUNT-WS
+               STRING " R"                       DELIMITED SIZE
+                      RING-NUMBER (RING-IDX)      DELIMITED SIZE
+                      ":"                         DELIMITED SIZE
+                      RING-DIA-SMALL (RING-IDX)   DELIMITED SIZE
+                      "/"                         DELIMITED SIZE
+                      RING-DIA-LARGE (RING-IDX)   DELIMITED SIZE
+                      INTO AUDIT-LINE
+                      WITH POINTER AUDIT-PTR
+               END-STRING
+           END-PERFORM.
+
+           STRING " OUTREC="              DELIMITED SIZE
+                  OUTPUT-RECORD-COUNT      DELIMITED SIZE
+                  INTO AUDIT-LINE
+                  WITH POINTER AUDIT-PTR
+           END-STRING.
+
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
